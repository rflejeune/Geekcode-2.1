@@ -0,0 +1,39 @@
+//GEEKNITE JOB (ACCTNO),'GEEK ROSTER REFRESH',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* GEEKNITE - Nightly regeneration of the shared geek code       *
+//*            roster from the HR personnel extract.              *
+//*                                                                *
+//* /shared/hr/personnel.extract holds one fixed record per        *
+//* employee (id, name, and the category answers already on       *
+//* file). GEEKROLL reads it sequentially and drives GEEKCODE      *
+//* once per row in batch mode (-f answer file, -e employee        *
+//* id/name) so geekcode.sig picks up each employee's latest       *
+//* answers without anyone re-keying the survey by hand.           *
+//*                                                                *
+//* GEEKROLL and GEEKCODE are GnuCOBOL programs, not native MVS    *
+//* batch programs: both resolve every file (the HR extract, the   *
+//* scratch answer file, geekcode.sig, geekcode.html,               *
+//* geekcode_audit.log) through ASSIGN TO DYNAMIC fields fed by     *
+//* ACCEPT FROM COMMAND-LINE, the same convention GEEKCODE's own    *
+//* -f/-e/-c/-r/-x flags use interactively - not DD-name            *
+//* allocation. There is deliberately no HRROSTER/GEEKSIG/          *
+//* AUDITLOG DD here, since GEEKROLL never looks one up and an      *
+//* unreferenced DD would just be dead weight. The one argument     *
+//* GEEKROLL's ACCEPT actually reads is carried on PARM below,      *
+//* exactly like an interactive command-line argument, and it must  *
+//* resolve (as a relative or absolute path) from this step's       *
+//* working directory - which must therefore be the shared roster   *
+//* directory where geekcode.sig, geekcode.html, and                *
+//* geekcode_audit.log already live, so GEEKCODE's own EXTEND/      *
+//* append logic keeps appending to the one shared set of files     *
+//* instead of creating a fresh copy under the job's default cwd.   *
+//*                                                                *
+//* Schedule nightly after the HR extract refresh completes.       *
+//*--------------------------------------------------------------*
+//ROLLSTEP EXEC PGM=GEEKROLL,REGION=0M,
+//         PARM='/shared/hr/personnel.extract'
+//STEPLIB  DD DISP=SHR,DSN=GEEK.PROD.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
