@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEEKROLL.
+      ******************************************************************
+      *                                                                *
+      *AUTHOR. RANDY LEJEUNE.                                          *
+      *DATE-WRITTEN.  08  AUG 2026.                                    *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *   This program is free software; you can redistribute it       *
+      *   and/or modify it under the terms of the GNU General Public   *
+      *   License as published by the Free Software Foundation; either *
+      *   version 2 of the License, or at your option) any later       *
+      *   version.                                                     *
+      *                                                                *
+      *   This program is distributed in the hope that it will be      *
+      *   useful, but WITHOUT ANY WARRANTY; without even the implied   *
+      *   warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR      *
+      *   PURPOSE.  See the GNU General Public License for more        *
+      *   details.                                                     *
+      *                                                                *
+      *   You should have received a copy of the GNU General Public    *
+      *   License along with this program; if not, write to the Free   *
+      *   Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139,*
+      *                                                                *
+      *   Nightly roster driver: reads an HR personnel extract (one    *
+      *   row per employee - id, name, and the 43 category answers     *
+      *   already on file) and drives GEEKCODE once per row in batch   *
+      *   mode, appending each result to the shared roster geekcode.sig*
+      *   and geekcode.html. Meant to be run from GEEKNITE.JCL.         *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+           SOURCE-COMPUTER. IBM-386.
+           OBJECT-COMPUTER. IBM-386.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ROSTER-EXTRACT
+               ASSIGN TO DYNAMIC WS-ROSTER-EXTRACT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT TEMP-ANSWERS
+               ASSIGN TO DYNAMIC WS-TEMP-ANSWERS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ROSTER-EXTRACT.
+       01  ROSTER-REC.
+           05  ROSTER-EMP-ID           PIC X(10).
+           05  ROSTER-EMP-NAME         PIC X(30).
+           05  ROSTER-ANSWERS          PIC X(100).
+
+       FD  TEMP-ANSWERS.
+       01  TEMP-ANSWER-REC             PIC X(2).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-ROSTER-EXTRACT           PIC X(40)     VALUE SPACES.
+       77  WS-ROSTER-STATUS            PIC XX        VALUE SPACES.
+       77  WS-TEMP-ANSWERS             PIC X(40)     VALUE SPACES.
+       77  WS-CL-ARGS                  PIC X(80)     VALUE SPACES.
+
+       01  WS-ROSTER-EOF-FLAG          PIC X         VALUE "N".
+           88  WS-ROSTER-EOF                         VALUE "Y".
+
+       77  WS-SUB                      PIC 99        VALUE ZEROES.
+       77  WS-GEEKCODE-PGM             PIC X(20)     VALUE "./geekcode".
+       77  WS-ROSTER-HTML              PIC X(20)
+                   VALUE "geekcode.html".
+       77  WS-COMMAND                  PIC X(160)    VALUE SPACES.
+       77  WS-RETURN-SYS-CODE          PIC 9(8) COMP VALUE ZEROES.
+       77  WS-ROW-CNT                  PIC 999       VALUE ZEROES.
+       77  WS-EMP-NAME-TOK             PIC X(30)     VALUE SPACES.
+       77  WS-NAME-LEN                 PIC 99        VALUE ZEROES.
+
+      *    Characters that could hand the unattended nightly CALL
+      *    "system" below a shell command instead of a plain employee
+      *    id/name, if they ever showed up unescaped in the HR
+      *    extract.
+       77  WS-SHELL-META                PIC X(19)
+                   VALUE ";&|`$()<>""'*?[]{}~#".
+       77  WS-META-SUB                  PIC 99        VALUE ZEROES.
+       77  WS-BAD-CHAR-CNT              PIC 99        VALUE ZEROES.
+       77  WS-SKIP-CNT                  PIC 999       VALUE ZEROES.
+
+       01  WS-ROW-VALID-FLAG            PIC X         VALUE "Y".
+           88  WS-ROW-VALID                           VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       00000-CONTROL.
+           PERFORM 10000-SETUP
+           PERFORM 20000-PROCESS-ROSTER UNTIL WS-ROSTER-EOF
+           PERFORM 30000-CLEANUP.
+
+       10000-SETUP.
+           ACCEPT WS-CL-ARGS FROM COMMAND-LINE END-ACCEPT
+           IF FUNCTION TRIM(WS-CL-ARGS) = SPACES
+               MOVE "hrroster.dat" TO WS-ROSTER-EXTRACT
+           ELSE
+               MOVE FUNCTION TRIM(WS-CL-ARGS) TO WS-ROSTER-EXTRACT
+           END-IF
+           MOVE "geekroll_tmp.ans" TO WS-TEMP-ANSWERS
+           OPEN INPUT ROSTER-EXTRACT
+           IF WS-ROSTER-STATUS = "35"
+               DISPLAY "geekroll: cannot find "
+                   FUNCTION TRIM(WS-ROSTER-EXTRACT)
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF.
+
+       20000-PROCESS-ROSTER.
+           READ ROSTER-EXTRACT
+               AT END
+                   SET WS-ROSTER-EOF TO TRUE
+               NOT AT END
+                   PERFORM 21050-VALIDATE-ROW
+                   IF WS-ROW-VALID
+                       PERFORM 21000-SPLIT-ANSWERS
+                       PERFORM 22000-RUN-GEEKCODE
+                       ADD 1 TO WS-ROW-CNT
+                   ELSE
+                       ADD 1 TO WS-SKIP-CNT
+                   END-IF
+           END-READ.
+
+       21050-VALIDATE-ROW.
+           SET WS-ROW-VALID TO TRUE
+           MOVE ZEROES TO WS-BAD-CHAR-CNT
+           PERFORM VARYING WS-META-SUB FROM 1 BY 1
+                   UNTIL WS-META-SUB > 19
+               INSPECT ROSTER-EMP-ID   TALLYING WS-BAD-CHAR-CNT
+                   FOR ALL WS-SHELL-META (WS-META-SUB:1)
+               INSPECT ROSTER-EMP-NAME TALLYING WS-BAD-CHAR-CNT
+                   FOR ALL WS-SHELL-META (WS-META-SUB:1)
+           END-PERFORM
+           IF WS-BAD-CHAR-CNT > ZEROES
+               MOVE "N" TO WS-ROW-VALID-FLAG
+               DISPLAY "geekroll: skipping "
+                   FUNCTION TRIM(ROSTER-EMP-ID)
+                   " - id/name contains a character not allowed in "
+                   "an employee id or name"
+               END-DISPLAY
+           END-IF.
+
+       21000-SPLIT-ANSWERS.
+           OPEN OUTPUT TEMP-ANSWERS
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 50
+               WRITE TEMP-ANSWER-REC
+                   FROM ROSTER-ANSWERS ((WS-SUB * 2 - 1):2)
+               END-WRITE
+           END-PERFORM
+           CLOSE TEMP-ANSWERS.
+
+       22000-RUN-GEEKCODE.
+      *    GEEKCODE's command-line tokenizer splits on every space, so
+      *    a multi-word name has to travel as one token - the spaces
+      *    inside it are turned into underscores here and turned back
+      *    into spaces by 93300-OPT-ROSTER on the other end. A roster
+      *    name that already contains a literal underscore comes back
+      *    with it turned into a space - an accepted limit of this
+      *    scheme, since the roster extract carries no better-behaved
+      *    separator to ride on.
+           MOVE SPACES TO WS-COMMAND
+           MOVE SPACES TO WS-EMP-NAME-TOK
+           MOVE FUNCTION TRIM(ROSTER-EMP-NAME) TO WS-EMP-NAME-TOK
+           COMPUTE WS-NAME-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(ROSTER-EMP-NAME))
+           IF WS-NAME-LEN > ZEROES
+               INSPECT WS-EMP-NAME-TOK (1:WS-NAME-LEN)
+                   REPLACING ALL " " BY "_"
+           END-IF
+           STRING FUNCTION TRIM(WS-GEEKCODE-PGM) DELIMITED BY SIZE
+                  " -f "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TEMP-ANSWERS) DELIMITED BY SIZE
+                  " -e "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(ROSTER-EMP-ID)   DELIMITED BY SIZE
+                  " "                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EMP-NAME-TOK) DELIMITED BY SIZE
+                  " -x "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ROSTER-HTML)  DELIMITED BY SIZE
+           INTO WS-COMMAND
+           END-STRING
+           CALL "system" USING FUNCTION TRIM(WS-COMMAND)
+               GIVING WS-RETURN-SYS-CODE
+           END-CALL.
+
+       30000-CLEANUP.
+           CLOSE ROSTER-EXTRACT
+           DISPLAY WS-ROW-CNT " roster rows processed." END-DISPLAY
+           IF WS-SKIP-CNT > ZEROES
+               DISPLAY WS-SKIP-CNT
+                   " roster rows skipped (disallowed character in id/"
+                   "name)."
+               END-DISPLAY
+           END-IF
+           PERFORM 94000-TERMINATE.
+
+       94000-TERMINATE.
+           GOBACK.
