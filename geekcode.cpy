@@ -0,0 +1,64 @@
+      ******************************************************************
+      *                                                                *
+      *  GEEKCODE.CPY                                                  *
+      *  Geek Code category result fields, shared by GEEKCODE (the     *
+      *  survey/generator) and GEEKDECOD (the signature-block decoder) *
+      *  so both programs agree on field names, widths and the fixed   *
+      *  Version/BEGIN/END markers.                                    *
+      *                                                                *
+      ******************************************************************
+
+       77  WS-HEAD                 PIC X(80)     VALUE SPACES.
+       77  WS-VER                  PIC X(80)     VALUE "Version: 2.1".
+       77  WS-END                  PIC X(80)     VALUE SPACES.
+
+       77  WS-TYPE                     PIC X(3)      VALUE SPACES.
+       77  WS-DRESS                    PIC X(4)      VALUE SPACES.
+       77  WS-HAIR                     PIC X(5)      VALUE SPACES.
+       77  WS-HEIGHT                   PIC X(4)      VALUE SPACES.
+       77  WS-WEIGHT                   PIC X(3)      VALUE SPACES.
+       77  WS-SHAPE                    PIC X(8)      VALUE SPACES.
+       77  WS-GLASSES                  PIC X(4)      VALUE SPACES.
+       77  WS-PENS                     PIC X(3)      VALUE SPACES.
+       77  WS-AUTO                     PIC X(6)      VALUE SPACES.
+       77  WS-AGE                      PIC X(4)      VALUE SPACES.
+       77  WS-WEIRD                    PIC X(4)      VALUE SPACES.
+       77  WS-VERBAGE                  PIC X(4)      VALUE SPACES.
+       77  WS-COMP                     PIC X(5)      VALUE SPACES.
+
+       01  WS-UNIX.
+           05  WS-UNIX-FLAVOR          PIC XX        VALUE SPACES.
+           05  WS-UNIX-GURU            PIC X(4)      VALUE SPACES.
+
+       77  WS-PERL                     PIC X(5)      VALUE SPACES.
+       77  WS-LINUX                    PIC X(5)      VALUE SPACES.
+       77  WS-386BSD                   PIC X(4)      VALUE SPACES.
+       77  WS-NEWS                     PIC X(5)      VALUE SPACES.
+       77  WS-WEB                      PIC X(4)      VALUE SPACES.
+       77  WS-EMACS                    PIC X(5)      VALUE SPACES.
+       77  WS-KIBO                     PIC X(7)      VALUE SPACES.
+       77  WS-MS                       PIC X(5)      VALUE SPACES.
+       77  WS-MAC                      PIC X(3)      VALUE SPACES.
+       77  WS-VMS                      PIC X(3)      VALUE SPACES.
+       77  WS-POL                      PIC X(5)      VALUE SPACES.
+       77  WS-CP                       PIC X(4)      VALUE SPACES.
+       77  WS-TREK                     PIC X(4)      VALUE SPACES.
+       77  WS-BAB                      PIC X(4)      VALUE SPACES.
+       77  WS-JEOP                     PIC X(4)      VALUE SPACES.
+       77  WS-ROLE                     PIC X(4)      VALUE SPACES.
+       77  WS-MAGIC                    PIC X(5)      VALUE SPACES.
+       77  WS-TV                       PIC X(5)      VALUE SPACES.
+       77  WS-BOOKS                    PIC X(4)      VALUE SPACES.
+       77  WS-DOOM                     PIC X(4)      VALUE SPACES.
+       77  WS-BARNEY                   PIC X(4)      VALUE SPACES.
+       77  WS-EDUC                     PIC X(5)      VALUE SPACES.
+       77  WS-MUSIC                    PIC X(4)      VALUE SPACES.
+       77  WS-HOUSE                    PIC X(5)      VALUE SPACES.
+       77  WS-REL                      PIC X(4)      VALUE SPACES.
+       77  WS-FRIENDS                  PIC X(4)      VALUE SPACES.
+       77  WS-NUT                      PIC X(5)      VALUE SPACES.
+
+       01  WS-CODE-SEX.
+           05  WS-SEX-PRE              PIC X         VALUE SPACE.
+           05  WS-SEX-GENDER           PIC X(2)      VALUE SPACES.
+           05  WS-SEX                  PIC X(4)      VALUE SPACES.
