@@ -0,0 +1,488 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GEEKDECOD.
+      ******************************************************************
+      *                                                                *
+      *AUTHOR. RANDY LEJEUNE.                                          *
+      *DATE-WRITTEN.  08  AUG 2026.                                    *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+      *   This program is free software; you can redistribute it       *
+      *   and/or modify it under the terms of the GNU General Public   *
+      *   License as published by the Free Software Foundation; either *
+      *   version 2 of the License, or at your option) any later       *
+      *   version.                                                     *
+      *                                                                *
+      *   This program is distributed in the hope that it will be      *
+      *   useful, but WITHOUT ANY WARRANTY; without even the implied   *
+      *   warranty of MERCHANTABILITY or FITNESS FOR A PARTICULAR      *
+      *   PURPOSE.  See the GNU General Public License for more        *
+      *   details.                                                     *
+      *                                                                *
+      *   You should have received a copy of the GNU General Public    *
+      *   License along with this program; if not, write to the Free   *
+      *   Software Foundation, Inc., 675 Mass Ave, Cambridge, MA 02139,*
+      *                                                                *
+      *   Companion to GEEKCODE: reads a geekcode.sig signature block  *
+      *   back in and prints a plain-English line per category.        *
+      *                                                                *
+      ******************************************************************
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+           SOURCE-COMPUTER. IBM-386.
+           OBJECT-COMPUTER. IBM-386.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT SIG-FILE             ASSIGN TO DYNAMIC WS-SIG-FILE
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-SIG-STATUS.
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SIG-FILE.
+       01  SIG-REC                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           COPY "geekcode.cpy".
+
+       77  WS-SIG-FILE                 PIC X(40)     VALUE SPACES.
+       77  WS-SIG-STATUS               PIC XX        VALUE SPACES.
+       77  WS-CL-ARGS                  PIC X(80)     VALUE SPACES.
+
+       01 WS-SIG-EOF-FLAG              PIC X         VALUE "N".
+          88  WS-SIG-EOF                             VALUE "Y".
+
+       01 WS-BLOCK-OK-FLAG             PIC X         VALUE "Y".
+          88  WS-BLOCK-OK                            VALUE "Y".
+
+       77  WS-LINE1                    PIC X(80)     VALUE SPACES.
+       77  WS-LINE2                    PIC X(80)     VALUE SPACES.
+       77  WS-LINE3                    PIC X(80)     VALUE SPACES.
+       77  WS-LINE4                    PIC X(80)     VALUE SPACES.
+       77  WS-UNIX-TOK                 PIC X(6)      VALUE SPACES.
+       77  WS-L4-PTR                   PIC 9(3)      VALUE ZEROES.
+
+       77  WS-DC-LABEL                 PIC X(20)     VALUE SPACES.
+       77  WS-DC-CODE                  PIC X(8)      VALUE SPACES.
+       77  WS-DC-PLUS                  PIC 99        VALUE ZEROES.
+       77  WS-DC-MINUS                 PIC 99        VALUE ZEROES.
+       77  WS-DC-PHRASE                PIC X(40)     VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       00000-CONTROL.
+           PERFORM 10000-SETUP
+           PERFORM 20000-PROCESS
+           PERFORM 30000-CLEANUP.
+
+       10000-SETUP.
+           ACCEPT WS-CL-ARGS FROM COMMAND-LINE END-ACCEPT
+           IF FUNCTION TRIM(WS-CL-ARGS) = SPACES
+               MOVE "geekcode.sig" TO WS-SIG-FILE
+           ELSE
+               MOVE FUNCTION TRIM(WS-CL-ARGS) TO WS-SIG-FILE
+           END-IF
+           OPEN INPUT SIG-FILE
+           IF WS-SIG-STATUS = "35"
+               DISPLAY "geekdecod: cannot find "
+                   FUNCTION TRIM(WS-SIG-FILE)
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF.
+
+       20000-PROCESS.
+           PERFORM UNTIL WS-SIG-EOF
+               READ SIG-FILE INTO SIG-REC
+                   AT END
+                       SET WS-SIG-EOF TO TRUE
+                   NOT AT END
+                       IF SIG-REC (1:10) = "Employee: "
+                           DISPLAY FUNCTION TRIM(SIG-REC) END-DISPLAY
+                       ELSE IF SIG-REC (1:10) = "-----BEGIN"
+                           PERFORM 21000-DECODE-BLOCK
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       21000-DECODE-BLOCK.
+           MOVE "Y" TO WS-BLOCK-OK-FLAG
+           READ SIG-FILE INTO SIG-REC
+               AT END
+                   PERFORM 21010-BLOCK-TRUNCATED
+           END-READ
+           IF WS-BLOCK-OK
+               READ SIG-FILE INTO WS-LINE1
+                   AT END
+                       PERFORM 21010-BLOCK-TRUNCATED
+               END-READ
+           END-IF
+           IF WS-BLOCK-OK
+               READ SIG-FILE INTO WS-LINE2
+                   AT END
+                       PERFORM 21010-BLOCK-TRUNCATED
+               END-READ
+           END-IF
+           IF WS-BLOCK-OK
+               READ SIG-FILE INTO WS-LINE3
+                   AT END
+                       PERFORM 21010-BLOCK-TRUNCATED
+               END-READ
+           END-IF
+           IF WS-BLOCK-OK
+               READ SIG-FILE INTO WS-LINE4
+                   AT END
+                       PERFORM 21010-BLOCK-TRUNCATED
+               END-READ
+           END-IF
+           IF WS-BLOCK-OK
+               READ SIG-FILE INTO SIG-REC
+                   AT END
+                       PERFORM 21010-BLOCK-TRUNCATED
+               END-READ
+           END-IF
+           IF NOT WS-BLOCK-OK
+               PERFORM 94000-TERMINATE
+           END-IF
+
+           UNSTRING WS-LINE1 DELIMITED BY ALL SPACE
+               INTO WS-TYPE WS-DRESS WS-HAIR WS-SHAPE WS-GLASSES
+                    WS-PENS WS-AUTO WS-AGE WS-WEIRD WS-VERBAGE WS-COMP
+           END-UNSTRING
+
+           UNSTRING WS-LINE2 DELIMITED BY ALL SPACE
+               INTO WS-UNIX-TOK WS-PERL WS-LINUX WS-386BSD WS-NEWS
+                    WS-WEB WS-MAC WS-VMS WS-POL WS-CP
+           END-UNSTRING
+           MOVE WS-UNIX-TOK TO WS-UNIX
+
+           UNSTRING WS-LINE3 DELIMITED BY ALL SPACE
+               INTO WS-TREK WS-BAB WS-JEOP WS-ROLE WS-MAGIC
+                    WS-EMACS WS-KIBO WS-MS WS-TV
+           END-UNSTRING
+
+           MOVE 1 TO WS-L4-PTR
+           UNSTRING WS-LINE4 DELIMITED BY SPACE
+               INTO WS-BOOKS WS-DOOM WS-BARNEY WS-EDUC WS-MUSIC
+                    WS-HOUSE WS-REL WS-FRIENDS WS-NUT
+               WITH POINTER WS-L4-PTR
+           END-UNSTRING
+           MOVE WS-LINE4 (WS-L4-PTR:7) TO WS-CODE-SEX
+
+           DISPLAY "-----BEGIN GEEK CODE DECODE-----" END-DISPLAY
+           MOVE "Geek Type"           TO WS-DC-LABEL
+           MOVE WS-TYPE               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Dress Style"         TO WS-DC-LABEL
+           MOVE WS-DRESS              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Hair"                TO WS-DC-LABEL
+           MOVE WS-HAIR               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Shape/Physique"      TO WS-DC-LABEL
+           MOVE WS-SHAPE              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Glasses"             TO WS-DC-LABEL
+           MOVE WS-GLASSES            TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Pens/Pocket Protect" TO WS-DC-LABEL
+           MOVE WS-PENS               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Automobile"          TO WS-DC-LABEL
+           MOVE WS-AUTO               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Age"                 TO WS-DC-LABEL
+           MOVE WS-AGE                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Weirdness"           TO WS-DC-LABEL
+           MOVE WS-WEIRD              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Verbage/Speech"      TO WS-DC-LABEL
+           MOVE WS-VERBAGE            TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Computers"           TO WS-DC-LABEL
+           MOVE WS-COMP               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Unix Flavor"         TO WS-DC-LABEL
+           MOVE WS-UNIX-FLAVOR        TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Unix Guru"           TO WS-DC-LABEL
+           MOVE WS-UNIX-GURU          TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Perl"                TO WS-DC-LABEL
+           MOVE WS-PERL               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Linux"               TO WS-DC-LABEL
+           MOVE WS-LINUX              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "386BSD"              TO WS-DC-LABEL
+           MOVE WS-386BSD             TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Usenet News"         TO WS-DC-LABEL
+           MOVE WS-NEWS               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "World Wide Web"      TO WS-DC-LABEL
+           MOVE WS-WEB                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Macintosh"           TO WS-DC-LABEL
+           MOVE WS-MAC                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "VMS"                 TO WS-DC-LABEL
+           MOVE WS-VMS                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Politics"            TO WS-DC-LABEL
+           MOVE WS-POL                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "C++"                 TO WS-DC-LABEL
+           MOVE WS-CP                 TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Star Trek"           TO WS-DC-LABEL
+           MOVE WS-TREK               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Babylon 5"           TO WS-DC-LABEL
+           MOVE WS-BAB                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Jeopardy"            TO WS-DC-LABEL
+           MOVE WS-JEOP               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Role Playing Games"  TO WS-DC-LABEL
+           MOVE WS-ROLE               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Magic: the Gathering" TO WS-DC-LABEL
+           MOVE WS-MAGIC              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Emacs"               TO WS-DC-LABEL
+           MOVE WS-EMACS              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Kibo"                TO WS-DC-LABEL
+           MOVE WS-KIBO               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "MS Windows"          TO WS-DC-LABEL
+           MOVE WS-MS                 TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Television"          TO WS-DC-LABEL
+           MOVE WS-TV                 TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Books"               TO WS-DC-LABEL
+           MOVE WS-BOOKS              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Doom"                TO WS-DC-LABEL
+           MOVE WS-DOOM               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Barney"              TO WS-DC-LABEL
+           MOVE WS-BARNEY             TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Education"           TO WS-DC-LABEL
+           MOVE WS-EDUC               TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Music"               TO WS-DC-LABEL
+           MOVE WS-MUSIC              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "House/Home"          TO WS-DC-LABEL
+           MOVE WS-HOUSE              TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Relationships"       TO WS-DC-LABEL
+           MOVE WS-REL                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Friends"             TO WS-DC-LABEL
+           MOVE WS-FRIENDS            TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Nutrition"           TO WS-DC-LABEL
+           MOVE WS-NUT                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Gender"              TO WS-DC-LABEL
+           MOVE WS-SEX-GENDER         TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           MOVE "Sex"                 TO WS-DC-LABEL
+           MOVE WS-SEX                TO WS-DC-CODE
+           PERFORM 97200-SHOW
+           DISPLAY "------END GEEK CODE DECODE------" END-DISPLAY
+           DISPLAY " " END-DISPLAY.
+
+       21010-BLOCK-TRUNCATED.
+           MOVE "N" TO WS-BLOCK-OK-FLAG
+           DISPLAY "geekdecod: malformed signature block - "
+               FUNCTION TRIM(WS-SIG-FILE)
+               " ends before a full BEGIN/END block was read."
+           END-DISPLAY.
+
+       97200-SHOW.
+           PERFORM 97100-DECODE-PHRASE
+           DISPLAY FUNCTION TRIM(WS-DC-LABEL) ": "
+               FUNCTION TRIM(WS-DC-CODE) " -- " WS-DC-PHRASE
+           END-DISPLAY.
+
+       97100-DECODE-PHRASE.
+      *    Most categories are a plain +/- scale, so a straight tally
+      *    of the code's +/- characters decodes them. A handful of
+      *    categories use discrete, non-scalar codes instead (Geek
+      *    Type's 28 field codes, Gender's x/y/z, and a few special
+      *    answers mixed into otherwise-scaled categories like Dress,
+      *    Hair and Automobile) - those are decoded by dedicated
+      *    per-category lookups before the generic tally ever runs.
+           MOVE ZEROES TO WS-DC-PLUS WS-DC-MINUS
+           INSPECT WS-DC-CODE TALLYING WS-DC-PLUS  FOR ALL "+"
+           INSPECT WS-DC-CODE TALLYING WS-DC-MINUS FOR ALL "-"
+           EVALUATE TRUE
+               WHEN WS-DC-CODE = SPACES OR "--"
+                   MOVE "not recorded (category skipped this run)"
+                       TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Geek Type"
+                   PERFORM 97110-DECODE-TYPE
+               WHEN WS-DC-LABEL = "Gender"
+                   PERFORM 97120-DECODE-GENDER
+               WHEN WS-DC-LABEL = "Dress Style" AND WS-DC-CODE = "dx"
+                   MOVE "cross dresser"              TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Dress Style" AND WS-DC-CODE = "d?"
+                   MOVE "unsure what's being worn day to day"
+                       TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Dress Style" AND WS-DC-CODE = "!d"
+                   MOVE "no clothing"                 TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Dress Style" AND WS-DC-CODE = "dpu"
+                   MOVE "wears the same outfit every day"
+                       TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Hair" AND WS-DC-CODE = "!H"
+                   MOVE "bald"                        TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Hair" AND WS-DC-CODE = "H?"
+                   MOVE "wears wigs, style varies"     TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Hair" AND WS-DC-CODE = "H*"
+                   MOVE "dyed funky colors"            TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Automobile" AND WS-DC-CODE = "!au"
+                   MOVE "doesn't own a car"            TO WS-DC-PHRASE
+               WHEN WS-DC-LABEL = "Automobile" AND WS-DC-CODE = "au*"
+                   MOVE "rides a motorcycle"           TO WS-DC-PHRASE
+               WHEN WS-DC-PLUS >= 3
+                   MOVE "extremely strong / highly enthusiastic"
+                       TO WS-DC-PHRASE
+               WHEN WS-DC-PLUS = 2
+                   MOVE "strong / enthusiastic"      TO WS-DC-PHRASE
+               WHEN WS-DC-PLUS = 1
+                   MOVE "somewhat strong"            TO WS-DC-PHRASE
+               WHEN WS-DC-MINUS >= 3
+                   MOVE "strongly negative / dismissive"
+                       TO WS-DC-PHRASE
+               WHEN WS-DC-MINUS = 2
+                   MOVE "fairly negative"            TO WS-DC-PHRASE
+               WHEN WS-DC-MINUS = 1
+                   MOVE "mildly negative"            TO WS-DC-PHRASE
+               WHEN OTHER
+                   MOVE "neutral / moderate"         TO WS-DC-PHRASE
+           END-EVALUATE.
+
+       97110-DECODE-TYPE.
+           EVALUATE WS-DC-CODE
+               WHEN "GB"
+                   MOVE "Geek of Business"
+                       TO WS-DC-PHRASE
+               WHEN "GC"
+                   MOVE "Geek of Classics"
+                       TO WS-DC-PHRASE
+               WHEN "GCA"
+                   MOVE "Geek of Commercial Arts"
+                       TO WS-DC-PHRASE
+               WHEN "GCM"
+                   MOVE "Geek of Computer Management"
+                       TO WS-DC-PHRASE
+               WHEN "GCS"
+                   MOVE "Geek of Computer Science"
+                       TO WS-DC-PHRASE
+               WHEN "GCC"
+                   MOVE "Geek of Communications"
+                       TO WS-DC-PHRASE
+               WHEN "GE"
+                   MOVE "Geek of Engineering"
+                       TO WS-DC-PHRASE
+               WHEN "GED"
+                   MOVE "Geek of Education"
+                       TO WS-DC-PHRASE
+               WHEN "GFA"
+                   MOVE "Geek of Fine Arts"
+                       TO WS-DC-PHRASE
+               WHEN "GG"
+                   MOVE "Geek of Government"
+                       TO WS-DC-PHRASE
+               WHEN "GH"
+                   MOVE "Geek of Humanities"
+                       TO WS-DC-PHRASE
+               WHEN "GIT"
+                   MOVE "Geek of Information Technology"
+                       TO WS-DC-PHRASE
+               WHEN "GJ"
+                   MOVE "Geek of Jurisprudence (Law)"
+                       TO WS-DC-PHRASE
+               WHEN "GLS"
+                   MOVE "Geek of Library Science"
+                       TO WS-DC-PHRASE
+               WHEN "GL"
+                   MOVE "Geek of Literature"
+                       TO WS-DC-PHRASE
+               WHEN "GMC"
+                   MOVE "Geek of Mass Communications"
+                       TO WS-DC-PHRASE
+               WHEN "GM"
+                   MOVE "Geek of Math"
+                       TO WS-DC-PHRASE
+               WHEN "GMD"
+                   MOVE "Geek of Medicine"
+                       TO WS-DC-PHRASE
+               WHEN "GMU"
+                   MOVE "Geek of Music"
+                       TO WS-DC-PHRASE
+               WHEN "GPA"
+                   MOVE "Geek of Performing Arts"
+                       TO WS-DC-PHRASE
+               WHEN "GP"
+                   MOVE "Geek of Philosophy"
+                       TO WS-DC-PHRASE
+               WHEN "GS"
+                   MOVE "Geek of Science"
+                       TO WS-DC-PHRASE
+               WHEN "GSS"
+                   MOVE "Geek of Social Science"
+                       TO WS-DC-PHRASE
+               WHEN "GTW"
+                   MOVE "Geek of Technical Writing"
+                       TO WS-DC-PHRASE
+               WHEN "GO"
+                   MOVE "Geek of Other"
+                       TO WS-DC-PHRASE
+               WHEN "GU"
+                   MOVE "Geek of Undecided"
+                       TO WS-DC-PHRASE
+               WHEN "G!"
+                   MOVE "Geek of No Qualifications"
+                       TO WS-DC-PHRASE
+               WHEN "GAT"
+                   MOVE "Geek of All Trades"
+                       TO WS-DC-PHRASE
+               WHEN OTHER
+                   MOVE "unrecognized geek type code"
+                       TO WS-DC-PHRASE
+           END-EVALUATE.
+
+
+       97120-DECODE-GENDER.
+           EVALUATE WS-DC-CODE
+               WHEN "x"
+                   MOVE "female"                      TO WS-DC-PHRASE
+               WHEN "y"
+                   MOVE "male"                         TO WS-DC-PHRASE
+               WHEN "z"
+                   MOVE "declined to say"              TO WS-DC-PHRASE
+               WHEN OTHER
+                   MOVE "unrecognized gender code"     TO WS-DC-PHRASE
+           END-EVALUATE.
+
+       30000-CLEANUP.
+           CLOSE SIG-FILE
+           PERFORM 94000-TERMINATE.
+
+       94000-TERMINATE.
+           GOBACK.
