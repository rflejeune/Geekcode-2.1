@@ -39,14 +39,45 @@
 
        FILE-CONTROL.
            SELECT GEEK-SIG             ASSIGN TO "geekcode.sig"
-                                       ORGANIZATION IS LINE SEQUENTIAL.
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-GEEK-SIG-STATUS.
+           SELECT ANSWER-FILE          ASSIGN TO DYNAMIC WS-ANSWER-FILE
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-ANSWER-STATUS.
+           SELECT CONFIG-FILE          ASSIGN TO DYNAMIC WS-CONFIG-FILE
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT AUDIT-LOG            ASSIGN TO "geekcode_audit.log"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RESTART-FILE         ASSIGN TO DYNAMIC WS-RESTART-FILE
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-RESTART-STATUS.
+           SELECT HTML-FILE            ASSIGN TO DYNAMIC WS-HTML-FILE
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-HTML-STATUS.
        DATA DIVISION.
 
        FILE SECTION.
 
-       FD  GEEK-SIG. 
+       FD  GEEK-SIG.
        01  GEEK-OUTPUT-REC             PIC X(80).
 
+       FD  ANSWER-FILE.
+       01  ANSWER-REC                  PIC X(2).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-REC                  PIC X(20).
+
+       FD  RESTART-FILE.
+       01  RESTART-REC                 PIC X(400).
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC               PIC X(80).
+
+       FD  HTML-FILE.
+       01  HTML-REC                    PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        COPY "geekcode.cpy".
@@ -57,13 +88,24 @@
        77  WS-PRINT-LINE4              PIC X(80)     VALUE SPACES.
 
        77  WS-COMMAND                  PIC A(20)     VALUE SPACES.
-       77  WS-CL-ARGS                  PIC X(10)     VALUE SPACES.
+       77  WS-CL-ARGS                  PIC X(80)     VALUE SPACES.
+       01  WS-CL-TOKENS.
+           05  WS-CL-TOK               PIC X(40)     VALUE SPACES
+                                        OCCURS 11 TIMES.
+       77  WS-CL-IDX                   PIC 99        VALUE ZEROES.
+       77  WS-CL-SKIP                  PIC 9         VALUE ZEROES.
+       77  WS-ANSWER-FILE              PIC X(40)     VALUE SPACES.
+       77  WS-ANSWER-STATUS            PIC XX        VALUE SPACES.
+       77  WS-EMP-ID                   PIC X(10)     VALUE SPACES.
+       77  WS-EMP-NAME                 PIC X(30)     VALUE SPACES.
+       77  WS-EMP-HEADER                PIC X(80)    VALUE SPACES.
        77  WS-PAGE-CNT                 PIC 99        VALUE ZEROES.
        77  WS-CNT                      PIC XX        VALUE SPACES.
        77  WS-TOT-PAGE                 PIC 99        VALUE 45.
-       77  WS-REC-CNT                  PIC 9         VALUE ZEROES.
+       77  WS-REC-CNT                  PIC 999       VALUE ZEROES.
        77  WS-RETURN-SYS-CODE          PIC 9(8) COMP VALUE ZEROES.
        77  WS-ENTRY                    PIC XX        VALUE ZEROES.
+       77  WS-GEEK-SIG-STATUS          PIC XX        VALUE SPACES.
 
        01 WS-VALID-FLAG                PIC X         VALUE "N".
           88  WS-VALID-DATA                          VALUE "Y".
@@ -72,6 +114,147 @@
        01 WS-VALID-PENS                PIC X         VALUE "N".
           88  WS-HOW-MANY                            VALUE "Y".
 
+       01 WS-BATCH-FLAG                PIC X         VALUE "N".
+          88  WS-BATCH-MODE                          VALUE "Y".
+
+       01 WS-ANSWER-EOF-FLAG           PIC X         VALUE "N".
+          88  WS-ANSWER-EOF                          VALUE "Y".
+
+       01 WS-ROSTER-FLAG               PIC X         VALUE "N".
+          88  WS-ROSTER-MODE                         VALUE "Y".
+
+       01 WS-CATEGORY-FLAGS.
+          05 WS-ENB-TYPE                 PIC X VALUE "Y".
+          05 WS-ENB-DRESS                PIC X VALUE "Y".
+          05 WS-ENB-HAIR                 PIC X VALUE "Y".
+          05 WS-ENB-HEIGHT               PIC X VALUE "Y".
+          05 WS-ENB-WEIGHT               PIC X VALUE "Y".
+          05 WS-ENB-GLASSES              PIC X VALUE "Y".
+          05 WS-ENB-PENS                 PIC X VALUE "Y".
+          05 WS-ENB-AUTO                 PIC X VALUE "Y".
+          05 WS-ENB-AGE                  PIC X VALUE "Y".
+          05 WS-ENB-WEIRD                PIC X VALUE "Y".
+          05 WS-ENB-VERBAGE              PIC X VALUE "Y".
+          05 WS-ENB-COMP                 PIC X VALUE "Y".
+          05 WS-ENB-FLAVOR               PIC X VALUE "Y".
+          05 WS-ENB-UNIXG                PIC X VALUE "Y".
+          05 WS-ENB-PERL                 PIC X VALUE "Y".
+          05 WS-ENB-LINUX                PIC X VALUE "Y".
+          05 WS-ENB-BSD386               PIC X VALUE "Y".
+          05 WS-ENB-NEWS                 PIC X VALUE "Y".
+          05 WS-ENB-WEB                  PIC X VALUE "Y".
+          05 WS-ENB-EMACS                PIC X VALUE "Y".
+          05 WS-ENB-KIBO                 PIC X VALUE "Y".
+          05 WS-ENB-MS                   PIC X VALUE "Y".
+          05 WS-ENB-MAC                  PIC X VALUE "Y".
+          05 WS-ENB-VMS                  PIC X VALUE "Y".
+          05 WS-ENB-POL                  PIC X VALUE "Y".
+          05 WS-ENB-CP                   PIC X VALUE "Y".
+          05 WS-ENB-TREK                 PIC X VALUE "Y".
+          05 WS-ENB-BAB                  PIC X VALUE "Y".
+          05 WS-ENB-JEOP                 PIC X VALUE "Y".
+          05 WS-ENB-ROLE                 PIC X VALUE "Y".
+          05 WS-ENB-MAGIC                PIC X VALUE "Y".
+          05 WS-ENB-TV                   PIC X VALUE "Y".
+          05 WS-ENB-BOOKS                PIC X VALUE "Y".
+          05 WS-ENB-DOOM                 PIC X VALUE "Y".
+          05 WS-ENB-BARNEY               PIC X VALUE "Y".
+          05 WS-ENB-EDUC                 PIC X VALUE "Y".
+          05 WS-ENB-MUSIC                PIC X VALUE "Y".
+          05 WS-ENB-HOUSE                PIC X VALUE "Y".
+          05 WS-ENB-FRIENDS              PIC X VALUE "Y".
+          05 WS-ENB-REL                  PIC X VALUE "Y".
+          05 WS-ENB-NUT                  PIC X VALUE "Y".
+          05 WS-ENB-GENDER               PIC X VALUE "Y".
+          05 WS-ENB-SEX                  PIC X VALUE "Y".
+
+       01 WS-CONFIG-FLAG               PIC X         VALUE "N".
+          88  WS-CONFIG-MODE                         VALUE "Y".
+
+       77  WS-CONFIG-FILE              PIC X(40)     VALUE SPACES.
+       77  WS-CONFIG-STATUS            PIC XX        VALUE SPACES.
+       77  WS-CFG-NAME                 PIC X(15)     VALUE SPACES.
+       77  WS-CFG-VALUE                PIC X         VALUE SPACES.
+       77  WS-CONFIG-EOF-FLAG          PIC X         VALUE "N".
+
+       77  WS-AUDIT-STATUS         PIC XX        VALUE SPACES.
+       77  WS-LOG-CATEGORY             PIC X(10)     VALUE SPACES.
+       77  WS-LOG-CODE                 PIC X(8)      VALUE SPACES.
+       77  WS-LOG-LINE                 PIC X(80)     VALUE SPACES.
+
+       77  WS-RUN-ID                   PIC X(10)     VALUE SPACES.
+       77  WS-RESTART-FILE             PIC X(40)     VALUE SPACES.
+       77  WS-RESUME-SEQ               PIC 99        VALUE ZEROES.
+       77  WS-RESTART-STATUS           PIC XX        VALUE SPACES.
+
+      * Fixed-width checkpoint layout - every slot is moved in/out by
+      * position, never STRING/UNSTRING-delimited, so a category whose
+      * answer is all spaces (e.g. WS-WEIGHT or WS-UNIX-GURU on their
+      * "average" entry) cannot shift the fields that follow it.
+       01  WS-RESTART-LINE.
+           05  CKPT-RESUME-SEQ         PIC 99.
+           05  CKPT-TYPE               PIC X(3).
+           05  CKPT-DRESS              PIC X(4).
+           05  CKPT-HAIR               PIC X(5).
+           05  CKPT-HEIGHT             PIC X(4).
+           05  CKPT-WEIGHT             PIC X(3).
+           05  CKPT-GLASSES            PIC X(4).
+           05  CKPT-PENS               PIC X(3).
+           05  CKPT-AUTO               PIC X(6).
+           05  CKPT-AGE                PIC X(4).
+           05  CKPT-WEIRD              PIC X(4).
+           05  CKPT-VERBAGE            PIC X(4).
+           05  CKPT-COMP               PIC X(5).
+           05  CKPT-UNIX-FLAVOR        PIC XX.
+           05  CKPT-UNIX-GURU          PIC X(4).
+           05  CKPT-PERL               PIC X(5).
+           05  CKPT-LINUX              PIC X(5).
+           05  CKPT-386BSD             PIC X(4).
+           05  CKPT-NEWS               PIC X(5).
+           05  CKPT-WEB                PIC X(4).
+           05  CKPT-EMACS              PIC X(5).
+           05  CKPT-KIBO               PIC X(7).
+           05  CKPT-MS                 PIC X(5).
+           05  CKPT-MAC                PIC X(3).
+           05  CKPT-VMS                PIC X(3).
+           05  CKPT-POL                PIC X(5).
+           05  CKPT-CP                 PIC X(4).
+           05  CKPT-TREK               PIC X(4).
+           05  CKPT-BAB                PIC X(4).
+           05  CKPT-JEOP               PIC X(4).
+           05  CKPT-ROLE               PIC X(4).
+           05  CKPT-MAGIC              PIC X(5).
+           05  CKPT-TV                 PIC X(5).
+           05  CKPT-BOOKS              PIC X(4).
+           05  CKPT-DOOM               PIC X(4).
+           05  CKPT-BARNEY             PIC X(4).
+           05  CKPT-EDUC               PIC X(5).
+           05  CKPT-MUSIC              PIC X(4).
+           05  CKPT-HOUSE              PIC X(5).
+           05  CKPT-FRIENDS            PIC X(4).
+           05  CKPT-REL                PIC X(4).
+           05  CKPT-NUT                PIC X(5).
+           05  CKPT-SEX-GENDER         PIC X(2).
+           05  CKPT-SEX                PIC X(4).
+           05  FILLER                  PIC X(217)    VALUE SPACES.
+
+       01 WS-RESUME-FLAG               PIC X         VALUE "N".
+          88  WS-RESUME-REQUESTED                    VALUE "Y".
+
+       77  WS-HTML-FILE                PIC X(40)     VALUE SPACES.
+       77  WS-HTML-STATUS              PIC XX        VALUE SPACES.
+       77  WS-HTML-LINE                PIC X(80)     VALUE SPACES.
+
+       01 WS-HTML-FLAG                 PIC X         VALUE "N".
+          88  WS-HTML-MODE                           VALUE "Y".
+
+       77  WS-EMP-ID-ESC               PIC X(80)     VALUE SPACES.
+       77  WS-EMP-NAME-ESC             PIC X(200)    VALUE SPACES.
+       77  WS-ESC-SUB                  PIC 99        VALUE ZEROES.
+       77  WS-ESC-LEN                  PIC 99        VALUE ZEROES.
+       77  WS-ESC-PTR                  PIC 9(4)      VALUE ZEROES.
+       77  WS-ESC-CHAR                 PIC X         VALUE SPACE.
+
        PROCEDURE DIVISION.
 
        00000-CONTROL.
@@ -82,7 +265,50 @@
        10000-SETUP.
            ACCEPT WS-CL-ARGS FROM COMMAND-LINE END-ACCEPT
            PERFORM 93000-PARSE-CMDLN
-           OPEN OUTPUT GEEK-SIG
+           IF WS-RUN-ID = SPACES
+               IF WS-ROSTER-MODE
+                   MOVE WS-EMP-ID TO WS-RUN-ID
+               ELSE
+                   MOVE "DEFAULT" TO WS-RUN-ID
+               END-IF
+           END-IF
+           IF WS-RESUME-REQUESTED
+               PERFORM 98000-TRY-RESUME
+           END-IF
+           IF WS-CONFIG-MODE
+               PERFORM 96000-READ-CONFIG
+           END-IF
+           IF WS-BATCH-MODE
+               OPEN INPUT ANSWER-FILE
+               IF WS-ANSWER-STATUS = "35"
+                   DISPLAY "geekcode: cannot find "
+                       FUNCTION TRIM(WS-ANSWER-FILE)
+                   END-DISPLAY
+                   PERFORM 94000-TERMINATE
+               END-IF
+           END-IF
+           IF WS-ROSTER-MODE
+               OPEN EXTEND GEEK-SIG
+               IF WS-GEEK-SIG-STATUS = "35"
+                   OPEN OUTPUT GEEK-SIG
+               END-IF
+           ELSE
+               OPEN OUTPUT GEEK-SIG
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WS-HTML-MODE
+               IF WS-ROSTER-MODE
+                   OPEN EXTEND HTML-FILE
+                   IF WS-HTML-STATUS = "35"
+                       OPEN OUTPUT HTML-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT HTML-FILE
+               END-IF
+           END-IF
            INITIALIZE  GEEK-OUTPUT-REC.
 
        20000-PROCESS.
@@ -91,95 +317,531 @@
            PERFORM 21000-CREATE.
 
        21000-CREATE.
-           PERFORM 22100-TYPE      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22200-DRESS     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22300-HAIR      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22400-HEIGHT    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22450-WEIGHT    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22500-GLASSES   UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22600-PENS      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22670-SLIDES    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22700-AUTO      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22800-AGE       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 22900-WEIRD     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23000-VERBAGE   UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23100-COMP      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23200-FLAVOR    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23250-UNIX      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23300-PERL      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23400-LINUX     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23500-386BSD    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23600-NEWS      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23700-WEB       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23800-EMACS     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 23900-KIBO      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24000-MS        UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24100-MAC       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24200-VMS       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24400-POL       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24500-CP        UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24700-TREK      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 24800-BAB       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25000-JEOP      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25100-ROLE      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25200-MAGIC     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25300-TV        UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25400-BOOKS     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25500-DOOM      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25600-BARNEY    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25700-EDUC      UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25800-MUSIC     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 25900-HOUSE     UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 26000-FRIENDS   UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 26100-REL       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 26200-NUT       UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 26300-GENDER    UNTIL WS-VALID-DATA
-           SET WS-VALID-FLAG TO "N"
-           PERFORM 26350-SEX       UNTIL WS-VALID-DATA
+           IF WS-RESUME-SEQ < 1
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-TYPE = "Y"
+                   PERFORM 22100-TYPE      UNTIL WS-VALID-DATA
+                   MOVE "TYPE" TO WS-LOG-CATEGORY
+                   MOVE WS-TYPE TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-TYPE
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 2
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-DRESS = "Y"
+                   PERFORM 22200-DRESS      UNTIL WS-VALID-DATA
+                   MOVE "DRESS" TO WS-LOG-CATEGORY
+                   MOVE WS-DRESS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-DRESS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 3
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-HAIR = "Y"
+                   PERFORM 22300-HAIR      UNTIL WS-VALID-DATA
+                   MOVE "HAIR" TO WS-LOG-CATEGORY
+                   MOVE WS-HAIR TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-HAIR
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 4
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-HEIGHT = "Y"
+                   PERFORM 22400-HEIGHT      UNTIL WS-VALID-DATA
+                   MOVE "HEIGHT" TO WS-LOG-CATEGORY
+                   MOVE WS-HEIGHT TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-HEIGHT
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 5
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-WEIGHT = "Y"
+                   PERFORM 22450-WEIGHT      UNTIL WS-VALID-DATA
+                   MOVE "WEIGHT" TO WS-LOG-CATEGORY
+                   MOVE WS-WEIGHT TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-WEIGHT
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           PERFORM 22475-SHAPE
+           IF WS-RESUME-SEQ < 6
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-GLASSES = "Y"
+                   PERFORM 22500-GLASSES      UNTIL WS-VALID-DATA
+                   MOVE "GLASSES" TO WS-LOG-CATEGORY
+                   MOVE WS-GLASSES TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-GLASSES
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 7
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-PENS = "Y"
+                   PERFORM 22600-PENS      UNTIL WS-VALID-DATA
+                   MOVE "PENS" TO WS-LOG-CATEGORY
+                   MOVE WS-PENS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+                   SET WS-VALID-FLAG TO "N"
+                   PERFORM 22670-SLIDES    UNTIL WS-VALID-DATA
+                   MOVE "SLIDES" TO WS-LOG-CATEGORY
+                   MOVE WS-PENS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-PENS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 8
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-AUTO = "Y"
+                   PERFORM 22700-AUTO      UNTIL WS-VALID-DATA
+                   MOVE "AUTO" TO WS-LOG-CATEGORY
+                   MOVE WS-AUTO TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-AUTO
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 9
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-AGE = "Y"
+                   PERFORM 22800-AGE      UNTIL WS-VALID-DATA
+                   MOVE "AGE" TO WS-LOG-CATEGORY
+                   MOVE WS-AGE TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-AGE
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 10
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-WEIRD = "Y"
+                   PERFORM 22900-WEIRD      UNTIL WS-VALID-DATA
+                   MOVE "WEIRD" TO WS-LOG-CATEGORY
+                   MOVE WS-WEIRD TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-WEIRD
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 11
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-VERBAGE = "Y"
+                   PERFORM 23000-VERBAGE      UNTIL WS-VALID-DATA
+                   MOVE "VERBAGE" TO WS-LOG-CATEGORY
+                   MOVE WS-VERBAGE TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-VERBAGE
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 12
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-COMP = "Y"
+                   PERFORM 23100-COMP      UNTIL WS-VALID-DATA
+                   MOVE "COMP" TO WS-LOG-CATEGORY
+                   MOVE WS-COMP TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-COMP
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 13
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-FLAVOR = "Y"
+                   PERFORM 23200-FLAVOR      UNTIL WS-VALID-DATA
+                   MOVE "FLAVOR" TO WS-LOG-CATEGORY
+                   MOVE WS-UNIX-FLAVOR TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-UNIX-FLAVOR
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 14
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-UNIXG = "Y"
+                   PERFORM 23250-UNIX      UNTIL WS-VALID-DATA
+                   MOVE "UNIXG" TO WS-LOG-CATEGORY
+                   MOVE WS-UNIX-GURU TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-UNIX-GURU
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 15
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-PERL = "Y"
+                   PERFORM 23300-PERL      UNTIL WS-VALID-DATA
+                   MOVE "PERL" TO WS-LOG-CATEGORY
+                   MOVE WS-PERL TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-PERL
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 16
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-LINUX = "Y"
+                   PERFORM 23400-LINUX      UNTIL WS-VALID-DATA
+                   MOVE "LINUX" TO WS-LOG-CATEGORY
+                   MOVE WS-LINUX TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-LINUX
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 17
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-BSD386 = "Y"
+                   PERFORM 23500-386BSD      UNTIL WS-VALID-DATA
+                   MOVE "BSD386" TO WS-LOG-CATEGORY
+                   MOVE WS-386BSD TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-386BSD
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 18
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-NEWS = "Y"
+                   PERFORM 23600-NEWS      UNTIL WS-VALID-DATA
+                   MOVE "NEWS" TO WS-LOG-CATEGORY
+                   MOVE WS-NEWS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-NEWS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 19
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-WEB = "Y"
+                   PERFORM 23700-WEB      UNTIL WS-VALID-DATA
+                   MOVE "WEB" TO WS-LOG-CATEGORY
+                   MOVE WS-WEB TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-WEB
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 20
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-EMACS = "Y"
+                   PERFORM 23800-EMACS      UNTIL WS-VALID-DATA
+                   MOVE "EMACS" TO WS-LOG-CATEGORY
+                   MOVE WS-EMACS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-EMACS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 21
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-KIBO = "Y"
+                   PERFORM 23900-KIBO      UNTIL WS-VALID-DATA
+                   MOVE "KIBO" TO WS-LOG-CATEGORY
+                   MOVE WS-KIBO TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-KIBO
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 22
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-MS = "Y"
+                   PERFORM 24000-MS      UNTIL WS-VALID-DATA
+                   MOVE "MS" TO WS-LOG-CATEGORY
+                   MOVE WS-MS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-MS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 23
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-MAC = "Y"
+                   PERFORM 24100-MAC      UNTIL WS-VALID-DATA
+                   MOVE "MAC" TO WS-LOG-CATEGORY
+                   MOVE WS-MAC TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-MAC
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 24
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-VMS = "Y"
+                   PERFORM 24200-VMS      UNTIL WS-VALID-DATA
+                   MOVE "VMS" TO WS-LOG-CATEGORY
+                   MOVE WS-VMS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-VMS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 25
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-POL = "Y"
+                   PERFORM 24400-POL      UNTIL WS-VALID-DATA
+                   MOVE "POL" TO WS-LOG-CATEGORY
+                   MOVE WS-POL TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-POL
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 26
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-CP = "Y"
+                   PERFORM 24500-CP      UNTIL WS-VALID-DATA
+                   MOVE "CP" TO WS-LOG-CATEGORY
+                   MOVE WS-CP TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-CP
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 27
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-TREK = "Y"
+                   PERFORM 24700-TREK      UNTIL WS-VALID-DATA
+                   MOVE "TREK" TO WS-LOG-CATEGORY
+                   MOVE WS-TREK TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-TREK
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 28
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-BAB = "Y"
+                   PERFORM 24800-BAB      UNTIL WS-VALID-DATA
+                   MOVE "BAB" TO WS-LOG-CATEGORY
+                   MOVE WS-BAB TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-BAB
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 29
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-JEOP = "Y"
+                   PERFORM 25000-JEOP      UNTIL WS-VALID-DATA
+                   MOVE "JEOP" TO WS-LOG-CATEGORY
+                   MOVE WS-JEOP TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-JEOP
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 30
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-ROLE = "Y"
+                   PERFORM 25100-ROLE      UNTIL WS-VALID-DATA
+                   MOVE "ROLE" TO WS-LOG-CATEGORY
+                   MOVE WS-ROLE TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-ROLE
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 31
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-MAGIC = "Y"
+                   PERFORM 25200-MAGIC      UNTIL WS-VALID-DATA
+                   MOVE "MAGIC" TO WS-LOG-CATEGORY
+                   MOVE WS-MAGIC TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-MAGIC
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 32
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-TV = "Y"
+                   PERFORM 25300-TV      UNTIL WS-VALID-DATA
+                   MOVE "TV" TO WS-LOG-CATEGORY
+                   MOVE WS-TV TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-TV
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 33
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-BOOKS = "Y"
+                   PERFORM 25400-BOOKS      UNTIL WS-VALID-DATA
+                   MOVE "BOOKS" TO WS-LOG-CATEGORY
+                   MOVE WS-BOOKS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-BOOKS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 34
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-DOOM = "Y"
+                   PERFORM 25500-DOOM      UNTIL WS-VALID-DATA
+                   MOVE "DOOM" TO WS-LOG-CATEGORY
+                   MOVE WS-DOOM TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-DOOM
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 35
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-BARNEY = "Y"
+                   PERFORM 25600-BARNEY      UNTIL WS-VALID-DATA
+                   MOVE "BARNEY" TO WS-LOG-CATEGORY
+                   MOVE WS-BARNEY TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-BARNEY
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 36
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-EDUC = "Y"
+                   PERFORM 25700-EDUC      UNTIL WS-VALID-DATA
+                   MOVE "EDUC" TO WS-LOG-CATEGORY
+                   MOVE WS-EDUC TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-EDUC
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 37
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-MUSIC = "Y"
+                   PERFORM 25800-MUSIC      UNTIL WS-VALID-DATA
+                   MOVE "MUSIC" TO WS-LOG-CATEGORY
+                   MOVE WS-MUSIC TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-MUSIC
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 38
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-HOUSE = "Y"
+                   PERFORM 25900-HOUSE      UNTIL WS-VALID-DATA
+                   MOVE "HOUSE" TO WS-LOG-CATEGORY
+                   MOVE WS-HOUSE TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-HOUSE
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 39
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-FRIENDS = "Y"
+                   PERFORM 26000-FRIENDS      UNTIL WS-VALID-DATA
+                   MOVE "FRIENDS" TO WS-LOG-CATEGORY
+                   MOVE WS-FRIENDS TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-FRIENDS
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 40
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-REL = "Y"
+                   PERFORM 26100-REL      UNTIL WS-VALID-DATA
+                   MOVE "REL" TO WS-LOG-CATEGORY
+                   MOVE WS-REL TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-REL
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 41
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-NUT = "Y"
+                   PERFORM 26200-NUT      UNTIL WS-VALID-DATA
+                   MOVE "NUT" TO WS-LOG-CATEGORY
+                   MOVE WS-NUT TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-NUT
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 42
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-GENDER = "Y"
+                   PERFORM 26300-GENDER      UNTIL WS-VALID-DATA
+                   MOVE "GENDER" TO WS-LOG-CATEGORY
+                   MOVE WS-SEX-GENDER TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-SEX-GENDER
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
+           IF WS-RESUME-SEQ < 43
+               SET WS-VALID-FLAG TO "N"
+               IF WS-ENB-SEX = "Y"
+                   PERFORM 26350-SEX      UNTIL WS-VALID-DATA
+                   MOVE "SEX" TO WS-LOG-CATEGORY
+                   MOVE WS-SEX TO WS-LOG-CODE
+                   PERFORM 97000-LOG-ANSWER
+               ELSE
+                   MOVE "--" TO WS-SEX
+               END-IF
+               ADD 1 TO WS-RESUME-SEQ
+           END-IF
            PERFORM 26500-PRINT.
 
+
        22100-TYPE.
            ADD 1 TO WS-PAGE-CNT
            MOVE WS-PAGE-CNT (2:1) TO WS-CNT
@@ -240,7 +902,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -248,7 +910,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 28." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 28
                    SET WS-VALID-FLAG TO "Y"
@@ -311,6 +974,9 @@
                    ELSE IF WS-ENTRY = 28 THEN
                        MOVE "GAT" TO WS-TYPE
                    END-IF 
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 28." END-DISPLAY
                END-IF
            END-IF.
 
@@ -369,7 +1035,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -377,7 +1043,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -404,6 +1071,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "dpu" TO WS-DRESS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -450,7 +1120,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -458,7 +1128,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 11." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 11
                    SET WS-VALID-FLAG TO "Y"
@@ -487,6 +1158,9 @@
                    ELSE IF WS-ENTRY = 11 THEN
                        MOVE "H*" TO WS-HAIR
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 11." END-DISPLAY
                END-IF
            END-IF.
 
@@ -525,7 +1199,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -533,7 +1207,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 7." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 07
                    SET WS-VALID-FLAG TO "Y"
@@ -554,6 +1229,9 @@
                    ELSE IF WS-ENTRY = 07 THEN
                        MOVE "s---" TO WS-HEIGHT
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 7." END-DISPLAY
                END-IF
            END-IF.
 
@@ -591,7 +1269,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -599,7 +1277,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 7." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 07
                    SET WS-VALID-FLAG TO "Y"
@@ -620,11 +1299,24 @@
                    ELSE IF WS-ENTRY = 07 THEN
                        MOVE "---" TO WS-WEIGHT
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 7." END-DISPLAY
                END-IF
            END-IF.
 
            PERFORM 90000-CLEAR-SCREEN.
 
+       22475-SHAPE.
+           IF WS-ENB-HEIGHT NOT = "Y" AND WS-ENB-WEIGHT NOT = "Y"
+               MOVE "--" TO WS-SHAPE
+           ELSE
+               STRING WS-HEIGHT         DELIMITED BY SPACE
+                      WS-WEIGHT         DELIMITED BY SIZE
+               INTO WS-SHAPE
+               END-STRING
+           END-IF.
+
        22500-GLASSES.
            ADD 1 TO WS-PAGE-CNT
            MOVE WS-PAGE-CNT (2:1) TO WS-CNT
@@ -665,7 +1357,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -673,7 +1365,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -696,6 +1389,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "g?" TO WS-GLASSES
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -725,7 +1421,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -733,7 +1429,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 2." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 02
                    SET WS-VALID-FLAG TO "Y"
@@ -747,6 +1444,9 @@
                        PERFORM 90000-CLEAR-SCREEN
                        PERFORM 22660-NOPENS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 2." END-DISPLAY
                END-IF
            END-IF.
 
@@ -783,7 +1483,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -791,7 +1491,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-PENS TO "Y"
@@ -816,6 +1517,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE 9 TO WS-PENS (2:1)
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -843,7 +1547,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -851,7 +1555,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 2." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 02
                    SET WS-VALID-FLAG TO "Y"
@@ -862,6 +1567,9 @@
                    ELSE IF WS-ENTRY = 02 THEN
                        MOVE "!p" TO WS-PENS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 2." END-DISPLAY
                END-IF
            END-IF.
 
@@ -892,7 +1600,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -900,7 +1608,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 2." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 02
                    SET WS-VALID-FLAG TO "Y"
@@ -911,6 +1620,9 @@
                    ELSE IF WS-ENTRY = 02 THEN
                        CONTINUE
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 2." END-DISPLAY
                END-IF
            END-IF.
 
@@ -969,7 +1681,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -977,7 +1689,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 11." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 11
                    SET WS-VALID-FLAG TO "Y"
@@ -1006,6 +1719,9 @@
                    ELSE IF WS-ENTRY = 11 THEN
                        MOVE "au*" TO WS-AUTO
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 11." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1038,7 +1754,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1046,7 +1762,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -1071,6 +1788,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!a" TO WS-AGE
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1107,7 +1827,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1115,7 +1835,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 6." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 06
                    SET WS-VALID-FLAG TO "Y"
@@ -1134,6 +1855,9 @@
                    ELSE IF WS-ENTRY = 06 THEN
                        MOVE "w--" TO WS-WEIRD
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 6." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1176,7 +1900,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1184,7 +1908,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -1211,6 +1936,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "v*" TO WS-VERBAGE
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1276,7 +2004,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1284,7 +2012,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -1307,6 +2036,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "C---" TO WS-COMP
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1341,7 +2073,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1349,7 +2081,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 12." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 12
                    SET WS-VALID-FLAG TO "Y"
@@ -1380,6 +2113,9 @@
                    ELSE IF WS-ENTRY = 12 THEN
                        MOVE "U?" TO WS-UNIX-FLAVOR
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 12." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1446,7 +2182,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1454,7 +2190,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -1477,6 +2214,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "---" TO WS-UNIX-GURU
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1542,7 +2282,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1550,7 +2290,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -1575,6 +2316,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!P" TO WS-PERL
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1635,7 +2379,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1643,7 +2387,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -1668,6 +2413,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!L" TO WS-LINUX
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1727,7 +2475,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1735,7 +2483,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -1758,6 +2507,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "!3" TO WS-386BSD
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1806,7 +2558,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1814,7 +2566,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -1839,6 +2592,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!N" TO WS-NEWS
                   END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
               END-IF
           END-IF.
 
@@ -1903,7 +2659,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1911,7 +2667,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 6." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 06
                    SET WS-VALID-FLAG TO "Y"
@@ -1930,6 +2687,9 @@
                    ELSE IF WS-ENTRY = 06 THEN
                        MOVE "W--" TO WS-WEB
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 6." END-DISPLAY
                END-IF
            END-IF.
 
@@ -1980,7 +2740,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -1988,7 +2748,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -2013,6 +2774,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!E" TO WS-EMACS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2044,7 +2808,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2052,7 +2816,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -2079,6 +2844,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "K---" TO WS-KIBO
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2151,7 +2919,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2159,7 +2927,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -2184,6 +2953,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!w" TO WS-MS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2231,7 +3003,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2239,7 +3011,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 6." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 06
                    SET WS-VALID-FLAG TO "Y"
@@ -2258,6 +3031,9 @@
                    ELSE IF WS-ENTRY = 06 THEN
                        MOVE "!M" TO WS-MAC
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 6." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2299,7 +3075,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2307,7 +3083,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 6." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 06
                    SET WS-VALID-FLAG TO "Y"
@@ -2326,6 +3103,9 @@
                    ELSE IF WS-ENTRY = 06 THEN
                        MOVE "!V" TO WS-VMS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 6." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2372,7 +3152,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2380,7 +3160,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -2403,6 +3184,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "-po+" TO WS-POL
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2462,7 +3246,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2470,7 +3254,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 7." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 07
                    SET WS-VALID-FLAG TO "Y"
@@ -2491,6 +3276,9 @@
                    ELSE IF WS-ENTRY = 07 THEN
                        MOVE "Y---" TO WS-CP
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 7." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2555,7 +3343,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2563,7 +3351,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 7." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 07
                    SET WS-VALID-FLAG TO "Y"
@@ -2584,6 +3373,9 @@
                    ELSE IF WS-ENTRY = 07 THEN
                        MOVE "t---" TO WS-TREK
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 7." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2653,7 +3445,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2661,7 +3453,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 7." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 07
                    SET WS-VALID-FLAG TO "Y"
@@ -2682,6 +3475,9 @@
                    ELSE IF WS-ENTRY = 07 THEN
                        MOVE "!5" TO WS-BAB
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 7." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2743,7 +3539,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2751,7 +3547,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -2778,6 +3575,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "jx" TO WS-JEOP
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2823,7 +3623,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2831,7 +3631,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 6." END-DISPLAY
            ELSE
                IF WS-ENTRY < 07
                    SET WS-VALID-FLAG TO "Y"
@@ -2850,6 +3651,9 @@
                    ELSE IF WS-ENTRY = 06 THEN
                        MOVE "R--" TO WS-ROLE
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 6." END-DISPLAY
                END-IF
            END-IF.
 
@@ -2927,7 +3731,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -2935,7 +3739,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -2962,6 +3767,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "G?" TO WS-MAGIC
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3004,7 +3812,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3012,7 +3820,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 7." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 07
                    SET WS-VALID-FLAG TO "Y"
@@ -3033,6 +3842,9 @@
                    ELSE IF WS-ENTRY = 07 THEN
                        MOVE "!tv" TO WS-TV
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 7." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3073,7 +3885,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3081,7 +3893,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 6." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 06
                    SET WS-VALID-FLAG TO "Y"
@@ -3100,6 +3913,9 @@
                    ELSE IF WS-ENTRY = 06 THEN
                        MOVE "b--" TO WS-BOOKS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 6." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3154,7 +3970,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3162,7 +3978,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -3185,6 +4002,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "!D" TO WS-DOOM
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3250,7 +4070,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3258,7 +4078,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -3281,6 +4102,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "!B" TO WS-BARNEY
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3345,7 +4169,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3353,7 +4177,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -3380,6 +4205,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "e*" TO WS-EDUC
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3433,7 +4261,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3441,7 +4269,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 10." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 10
                    SET WS-VALID-FLAG TO "Y"
@@ -3468,6 +4297,9 @@
                    ELSE IF WS-ENTRY = 10 THEN
                        MOVE "-u" TO WS-MUSIC
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 10." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3531,7 +4363,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3539,7 +4371,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -3564,6 +4397,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "h*" TO WS-HOUSE
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3609,7 +4445,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3617,7 +4453,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF Ws-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -3642,6 +4479,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "!f" TO WS-FRIENDS
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3691,7 +4531,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3699,7 +4539,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 9." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 09
                    SET WS-VALID-FLAG TO "Y"
@@ -3724,6 +4565,9 @@
                    ELSE IF WS-ENTRY = 09 THEN
                        MOVE "r*" TO WS-REL
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 9." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3766,7 +4610,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3774,7 +4618,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 8." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 08
                    SET WS-VALID-FLAG TO "Y"
@@ -3797,6 +4642,9 @@
                    ELSE IF WS-ENTRY = 08 THEN
                        MOVE "!n" TO WS-NUT
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 8." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3822,7 +4670,7 @@
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3830,7 +4678,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 3." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 03
                    SET WS-VALID-FLAG TO "Y"
@@ -3843,6 +4692,9 @@
                    ELSE IF WS-ENTRY = 03 THEN
                        MOVE "z" TO WS-SEX-GENDER
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 3." END-DISPLAY
                END-IF
            END-IF.
 
@@ -3857,53 +4709,54 @@
            DISPLAY "====================================================
       -"==========================="
            END-DISPLAY
-           DISPLAY " 1 " WS-SEX-GENDER "++++  I have a few little rug ra
-      -        "ts to prove I've"
+           DISPLAY " 1 " WS-SEX-GENDER (1:1) "++++  I have a few little
+      -        " rug rats to prove I've"
            END-DISPLAY
            DISPLAY "          been there. Besides, with kids around, who
       -        " has time for sex? "
            END-DISPLAY
-           DISPLAY " 2 " WS-SEX-GENDER "+++   I'm married, so I can get 
-      -        "it"
+           DISPLAY " 2 " WS-SEX-GENDER (1:1) "+++   I'm married, so I c
+      -        "an get it"
            END-DISPLAY
            DISPLAY "          (theoretically) whenever I want."
            END-DISPLAY
-           DISPLAY " 3 " WS-SEX-GENDER "++    I was once referred to as 
-      -        "'easy'."
+           DISPLAY " 3 " WS-SEX-GENDER (1:1) "++    I was once referred
+      -        " to as 'easy'."
            END-DISPLAY
            DISPLAY "          I have no idea where that might have come
       -        " from though."
            END-DISPLAY
-           DISPLAY " 4 " WS-SEX-GENDER "+     I've had real, live sex."
-           DISPLAY " 5 " WS-SEX-GENDER "-     I prefer computer sex to r
-      -        "eal sex."
+           DISPLAY " 4 " WS-SEX-GENDER (1:1) "+     I've had real, live
+      -        " sex."
+           DISPLAY " 5 " WS-SEX-GENDER (1:1) "-     I prefer computer s
+      -        "ex to real sex."
            END-DISPLAY
-           DISPLAY " 6 " WS-SEX-GENDER "--    I was once referred to a
-      -        "s a 'cyberslut',"
+           DISPLAY " 6 " WS-SEX-GENDER (1:1) "--    I was once referred
+      -        " to as a 'cyberslut',"
            END-DISPLAY
            DISPLAY "          but I have no idea where that might have c
       -        "ome from."
            END-DISPLAY
-           DISPLAY " 7 " WS-SEX-GENDER "*     I'm a pervert."
+           DISPLAY " 7 " WS-SEX-GENDER (1:1) "*     I'm a pervert."
            END-DISPLAY
-           DISPLAY " 8 " WS-SEX-GENDER "**    I've been known to make pe
-      -        "rverts look like angels."
+           DISPLAY " 8 " WS-SEX-GENDER (1:1) "**    I've been known to 
+      -        "make perverts look like angels."
            END-DISPLAY
-           DISPLAY " 9 !" WS-SEX-GENDER "     Sex? What's that? I've had
-      -        " no sexual experiences."
+           DISPLAY " 9 !" WS-SEX-GENDER (1:1) "     Sex? What's that? I
+      -        "'ve had no sexual experiences."
            END-DISPLAY
-           DISPLAY "10 " WS-SEX-GENDER "?     It's none of your business
-      -        " what my sex life is like."
+           DISPLAY "10 " WS-SEX-GENDER (1:1) "?     It's none of your b
+      -        "usiness what my sex life is like."
            END-DISPLAY
-           DISPLAY "11 +" WS-SEX-GENDER "?    Sex? What's that? No exper
-      -        "ience, willing to learn! "
+           DISPLAY "11 +" WS-SEX-GENDER (1:1) "?    Sex? What's that? N
+      -        "o experience, willing to learn! "
            END-DISPLAY
            DISPLAY " " END-DISPLAY
            DISPLAY "Enter your Sexuality code "
                "number here [0 to quit]: " WITH NO ADVANCING
            END-DISPLAY
 
-           ACCEPT WS-ENTRY END-ACCEPT
+           PERFORM 95000-GET-ENTRY
 
            IF WS-ENTRY (2:1) = SPACE
                MOVE WS-ENTRY (1:1) TO WS-ENTRY (2:1)
@@ -3911,7 +4764,8 @@
            END-IF
 
            IF WS-ENTRY NOT NUMERIC
-               CONTINUE 
+               DISPLAY "Invalid entry - please choose a number "
+                   "between 0 and 11." END-DISPLAY
            ELSE
                IF WS-ENTRY <= 11
                    SET WS-VALID-FLAG TO "Y"
@@ -3942,14 +4796,29 @@
                        MOVE "+" TO WS-SEX-PRE
                        MOVE "?" TO WS-SEX
                    END-IF
+               ELSE
+                   DISPLAY "Invalid entry - please choose a number "
+                       "between 0 and 11." END-DISPLAY
                END-IF
            END-IF.
 
            PERFORM 90000-CLEAR-SCREEN.
 
        26500-PRINT.
+           IF WS-ROSTER-MODE
+               STRING "Employee: "               DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EMP-ID)   DELIMITED BY SIZE
+                      SPACE                      DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EMP-NAME) DELIMITED BY SIZE
+               INTO WS-EMP-HEADER
+               END-STRING
+               WRITE GEEK-OUTPUT-REC               FROM WS-EMP-HEADER
+               END-WRITE
+               ADD 1 TO WS-REC-CNT
+           END-IF
+
            MOVE  "-----BEGIN GEEK CODE BLOCK-----" TO   WS-HEAD
-           WRITE GEEK-OUTPUT-REC                   FROM WS-HEAD 
+           WRITE GEEK-OUTPUT-REC                   FROM WS-HEAD
            END-WRITE
            ADD 1 TO WS-REC-CNT
            WRITE GEEK-OUTPUT-REC                   FROM WS-VER
@@ -4065,6 +4934,10 @@
            END-WRITE
            ADD 1 TO WS-REC-CNT
 
+           IF WS-HTML-MODE
+               PERFORM 26600-PRINT-HTML
+           END-IF
+
            DISPLAY "-----BEGIN GEEK CODE BLOCK-----" END-DISPLAY
            DISPLAY "Version: 2.1" END-DISPLAY
            DISPLAY WS-PRINT-LINE1 END-DISPLAY
@@ -4081,8 +4954,121 @@
            DISPLAY " " END-DISPLAY
            DISPLAY " " END-DISPLAY.
 
+       26600-PRINT-HTML.
+           IF WS-ROSTER-MODE
+               PERFORM 26610-HTML-ESCAPE-EMP
+               MOVE SPACES TO WS-HTML-LINE
+               STRING "<p>Employee: "                DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EMP-ID-ESC)   DELIMITED BY SIZE
+                      SPACE                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-EMP-NAME-ESC) DELIMITED BY SIZE
+                      "</p>"                         DELIMITED BY SIZE
+               INTO WS-HTML-LINE
+               END-STRING
+               WRITE HTML-REC          FROM WS-HTML-LINE
+               END-WRITE
+           END-IF
+
+           MOVE "<pre>"                        TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE "-----BEGIN GEEK CODE BLOCK-----" TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE "Version: 2.1"                 TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE WS-PRINT-LINE1                 TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE WS-PRINT-LINE2                 TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE WS-PRINT-LINE3                 TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE WS-PRINT-LINE4                 TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE "-----END GEEK CODE BLOCK-----" TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE
+           MOVE "</pre>"                       TO WS-HTML-LINE
+           WRITE HTML-REC                      FROM WS-HTML-LINE
+           END-WRITE.
+
+       26610-HTML-ESCAPE-EMP.
+           MOVE SPACES TO WS-EMP-ID-ESC
+           MOVE SPACES TO WS-EMP-NAME-ESC
+           MOVE 1 TO WS-ESC-PTR
+           COMPUTE WS-ESC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-EMP-ID))
+           PERFORM VARYING WS-ESC-SUB FROM 1 BY 1
+                   UNTIL WS-ESC-SUB > WS-ESC-LEN
+               MOVE WS-EMP-ID (WS-ESC-SUB:1) TO WS-ESC-CHAR
+               EVALUATE WS-ESC-CHAR
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED BY SIZE
+                           INTO WS-EMP-ID-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED BY SIZE
+                           INTO WS-EMP-ID-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED BY SIZE
+                           INTO WS-EMP-ID-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN QUOTE
+                       STRING "&quot;" DELIMITED BY SIZE
+                           INTO WS-EMP-ID-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-CHAR DELIMITED BY SIZE
+                           INTO WS-EMP-ID-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE 1 TO WS-ESC-PTR
+           COMPUTE WS-ESC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-EMP-NAME))
+           PERFORM VARYING WS-ESC-SUB FROM 1 BY 1
+                   UNTIL WS-ESC-SUB > WS-ESC-LEN
+               MOVE WS-EMP-NAME (WS-ESC-SUB:1) TO WS-ESC-CHAR
+               EVALUATE WS-ESC-CHAR
+                   WHEN "&"
+                       STRING "&amp;" DELIMITED BY SIZE
+                           INTO WS-EMP-NAME-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN "<"
+                       STRING "&lt;" DELIMITED BY SIZE
+                           INTO WS-EMP-NAME-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN ">"
+                       STRING "&gt;" DELIMITED BY SIZE
+                           INTO WS-EMP-NAME-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN QUOTE
+                       STRING "&quot;" DELIMITED BY SIZE
+                           INTO WS-EMP-NAME-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+                   WHEN OTHER
+                       STRING WS-ESC-CHAR DELIMITED BY SIZE
+                           INTO WS-EMP-NAME-ESC WITH POINTER WS-ESC-PTR
+                       END-STRING
+               END-EVALUATE
+           END-PERFORM.
+
        30000-CLEANUP.
            CLOSE GEEK-SIG
+           CLOSE AUDIT-LOG
+           IF WS-BATCH-MODE
+               CLOSE ANSWER-FILE
+           END-IF
+           IF WS-HTML-MODE
+               CLOSE HTML-FILE
+           END-IF
            PERFORM 94000-TERMINATE.
 
        90000-CLEAR-SCREEN.
@@ -4099,11 +5085,19 @@
            DISPLAY " " END-DISPLAY.
 
        92000-ABEND.
+           PERFORM 99000-SAVE-CHECKPOINT
            PERFORM 30000-CLEANUP.
 
        93000-PARSE-CMDLN.
            PERFORM 90000-CLEAR-SCREEN
-           IF WS-CL-ARGS = "-h" OR "-H" OR "--help" OR "/h" OR "/?"
+           UNSTRING WS-CL-ARGS DELIMITED BY ALL SPACE
+               INTO WS-CL-TOK (1)  WS-CL-TOK (2)  WS-CL-TOK (3)
+                    WS-CL-TOK (4)  WS-CL-TOK (5)  WS-CL-TOK (6)
+                    WS-CL-TOK (7)  WS-CL-TOK (8)  WS-CL-TOK (9)
+                    WS-CL-TOK (10) WS-CL-TOK (11)
+           END-UNSTRING
+
+           IF WS-CL-TOK (1) = "-h" OR "-H" OR "--help" OR "/h" OR "/?"
                DISPLAY "Usage: geekcode2.1 [options] file..."
                END-DISPLAY
                DISPLAY " " END-DISPLAY
@@ -4111,9 +5105,24 @@
                DISPLAY "    -h, --help            Display this message"
                END-DISPLAY
                DISPLAY "    -v, --version         Display version"
+               END-DISPLAY
+               DISPLAY "    -f file               Read answers from file
+      -            " instead of the keyboard"
+               END-DISPLAY
+               DISPLAY "    -e empid [name]       Append to the roster w
+      -            "ith an employee header"
+               END-DISPLAY
+               DISPLAY "    -c file               Skip categories liste
+      -            "d N in a config file"
+               END-DISPLAY
+               DISPLAY "    -r runid              Resume (or checkpoint
+      -            " as) the named run"
+               END-DISPLAY
+               DISPLAY "    -x file               Also export the signa
+      -            "ture block as HTML"
                END-DISPLAY
                PERFORM 94000-TERMINATE
-           ELSE IF WS-CL-ARGS = "-v" OR "-V" OR "--version"
+           ELSE IF WS-CL-TOK (1) = "-v" OR "-V" OR "--version"
                DISPLAY "geekcode generator 0.1" END-DISPLAY
                DISPLAY "Copyright (C) 2010 Randy LeJeune"
                END-DISPLAY
@@ -4133,11 +5142,380 @@
            ELSE IF WS-CL-ARGS = SPACES
                CONTINUE
            ELSE
-               DISPLAY "geekcode: invalid option.'" END-DISPLAY
-               DISPLAY "Try `geekcode -h' for more information."
+               PERFORM 93100-SCAN-OPTIONS
+           END-IF.
+
+       93100-SCAN-OPTIONS.
+           MOVE ZEROES TO WS-CL-SKIP
+           PERFORM VARYING WS-CL-IDX FROM 1 BY 1
+                   UNTIL WS-CL-IDX > 11
+               IF WS-CL-SKIP > ZEROES
+                   SUBTRACT 1 FROM WS-CL-SKIP
+               ELSE
+                   EVALUATE WS-CL-TOK (WS-CL-IDX)
+                       WHEN "-f"
+                           PERFORM 93200-OPT-BATCH
+                           MOVE 1 TO WS-CL-SKIP
+                       WHEN "-e"
+                           PERFORM 93300-OPT-ROSTER
+                       WHEN "-c"
+                           PERFORM 93400-OPT-CONFIG
+                           MOVE 1 TO WS-CL-SKIP
+                       WHEN "-r"
+                           PERFORM 93500-OPT-RUNID
+                           MOVE 1 TO WS-CL-SKIP
+                       WHEN "-x"
+                           PERFORM 93600-OPT-HTML
+                           MOVE 1 TO WS-CL-SKIP
+                       WHEN SPACES
+                           CONTINUE
+                       WHEN OTHER
+                           IF WS-CL-IDX = 1
+                               DISPLAY "geekcode: invalid option.'"
+                               END-DISPLAY
+                               DISPLAY "Try `geekcode -h' for more info
+      -                        "rmation."
+                               END-DISPLAY
+                               PERFORM 94000-TERMINATE
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-PERFORM.
+
+       93200-OPT-BATCH.
+           IF WS-CL-IDX + 1 > 11
+               DISPLAY "geekcode: -f requires a file name."
                END-DISPLAY
                PERFORM 94000-TERMINATE
+           END-IF
+           IF WS-CL-TOK (WS-CL-IDX + 1) = SPACES
+               DISPLAY "geekcode: -f requires a file name."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           SET WS-BATCH-MODE TO TRUE
+           MOVE FUNCTION TRIM(WS-CL-TOK (WS-CL-IDX + 1))
+               TO WS-ANSWER-FILE.
+
+       93300-OPT-ROSTER.
+           IF WS-CL-IDX + 1 > 11
+               DISPLAY "geekcode: -e requires an employee id."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           IF WS-CL-TOK (WS-CL-IDX + 1) = SPACES
+               DISPLAY "geekcode: -e requires an employee id."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           SET WS-ROSTER-MODE TO TRUE
+           MOVE WS-CL-TOK (WS-CL-IDX + 1) TO WS-EMP-ID
+           IF WS-CL-IDX + 2 > 11
+               MOVE 1 TO WS-CL-SKIP
+           ELSE IF WS-CL-TOK (WS-CL-IDX + 2) = SPACES
+               OR WS-CL-TOK (WS-CL-IDX + 2) (1:1) = "-"
+               MOVE 1 TO WS-CL-SKIP
+           ELSE
+      *        A multi-word name arrives as one token with its spaces
+      *        turned into underscores (see GEEKROLL's 22000-RUN-
+      *        GEEKCODE) since the tokenizer above splits on spaces.
+               MOVE WS-CL-TOK (WS-CL-IDX + 2) TO WS-EMP-NAME
+               INSPECT WS-EMP-NAME REPLACING ALL "_" BY " "
+               MOVE 2 TO WS-CL-SKIP
            END-IF.
 
+       93400-OPT-CONFIG.
+           IF WS-CL-IDX + 1 > 11
+               DISPLAY "geekcode: -c requires a file name."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           IF WS-CL-TOK (WS-CL-IDX + 1) = SPACES
+               DISPLAY "geekcode: -c requires a file name."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           SET WS-CONFIG-MODE TO TRUE
+           MOVE FUNCTION TRIM(WS-CL-TOK (WS-CL-IDX + 1))
+               TO WS-CONFIG-FILE.
+
+       93500-OPT-RUNID.
+           IF WS-CL-IDX + 1 > 11
+               DISPLAY "geekcode: -r requires a run id."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           IF WS-CL-TOK (WS-CL-IDX + 1) = SPACES
+               DISPLAY "geekcode: -r requires a run id."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           SET WS-RESUME-REQUESTED TO TRUE
+           MOVE FUNCTION TRIM(WS-CL-TOK (WS-CL-IDX + 1))
+               TO WS-RUN-ID.
+
+       93600-OPT-HTML.
+           IF WS-CL-IDX + 1 > 11
+               DISPLAY "geekcode: -x requires a file name."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           IF WS-CL-TOK (WS-CL-IDX + 1) = SPACES
+               DISPLAY "geekcode: -x requires a file name."
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           SET WS-HTML-MODE TO TRUE
+           MOVE FUNCTION TRIM(WS-CL-TOK (WS-CL-IDX + 1))
+               TO WS-HTML-FILE.
+
        94000-TERMINATE.
            GOBACK.
+
+       95000-GET-ENTRY.
+           IF WS-BATCH-MODE
+               READ ANSWER-FILE INTO WS-ENTRY
+                   AT END
+                       SET WS-ANSWER-EOF TO TRUE
+                       DISPLAY "geekcode: out of answers in answer file"
+                       END-DISPLAY
+                       PERFORM 92000-ABEND
+               END-READ
+           ELSE
+               ACCEPT WS-ENTRY END-ACCEPT
+           END-IF.
+
+       96000-READ-CONFIG.
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "35"
+               DISPLAY "geekcode: cannot find "
+                   FUNCTION TRIM(WS-CONFIG-FILE)
+               END-DISPLAY
+               PERFORM 94000-TERMINATE
+           END-IF
+           PERFORM UNTIL WS-CONFIG-EOF-FLAG = "Y"
+               READ CONFIG-FILE INTO CONFIG-REC
+                   AT END
+                       MOVE "Y" TO WS-CONFIG-EOF-FLAG
+                   NOT AT END
+                       UNSTRING CONFIG-REC DELIMITED BY ALL SPACE
+                           INTO WS-CFG-NAME WS-CFG-VALUE
+                       END-UNSTRING
+                       EVALUATE FUNCTION TRIM(WS-CFG-NAME)
+                   WHEN "TYPE"
+                       MOVE WS-CFG-VALUE TO WS-ENB-TYPE
+                   WHEN "DRESS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-DRESS
+                   WHEN "HAIR"
+                       MOVE WS-CFG-VALUE TO WS-ENB-HAIR
+                   WHEN "HEIGHT"
+                       MOVE WS-CFG-VALUE TO WS-ENB-HEIGHT
+                   WHEN "WEIGHT"
+                       MOVE WS-CFG-VALUE TO WS-ENB-WEIGHT
+                   WHEN "GLASSES"
+                       MOVE WS-CFG-VALUE TO WS-ENB-GLASSES
+                   WHEN "PENS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-PENS
+                   WHEN "AUTO"
+                       MOVE WS-CFG-VALUE TO WS-ENB-AUTO
+                   WHEN "AGE"
+                       MOVE WS-CFG-VALUE TO WS-ENB-AGE
+                   WHEN "WEIRD"
+                       MOVE WS-CFG-VALUE TO WS-ENB-WEIRD
+                   WHEN "VERBAGE"
+                       MOVE WS-CFG-VALUE TO WS-ENB-VERBAGE
+                   WHEN "COMP"
+                       MOVE WS-CFG-VALUE TO WS-ENB-COMP
+                   WHEN "FLAVOR"
+                       MOVE WS-CFG-VALUE TO WS-ENB-FLAVOR
+                   WHEN "UNIXG"
+                       MOVE WS-CFG-VALUE TO WS-ENB-UNIXG
+                   WHEN "PERL"
+                       MOVE WS-CFG-VALUE TO WS-ENB-PERL
+                   WHEN "LINUX"
+                       MOVE WS-CFG-VALUE TO WS-ENB-LINUX
+                   WHEN "BSD386"
+                       MOVE WS-CFG-VALUE TO WS-ENB-BSD386
+                   WHEN "NEWS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-NEWS
+                   WHEN "WEB"
+                       MOVE WS-CFG-VALUE TO WS-ENB-WEB
+                   WHEN "EMACS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-EMACS
+                   WHEN "KIBO"
+                       MOVE WS-CFG-VALUE TO WS-ENB-KIBO
+                   WHEN "MS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-MS
+                   WHEN "MAC"
+                       MOVE WS-CFG-VALUE TO WS-ENB-MAC
+                   WHEN "VMS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-VMS
+                   WHEN "POL"
+                       MOVE WS-CFG-VALUE TO WS-ENB-POL
+                   WHEN "CP"
+                       MOVE WS-CFG-VALUE TO WS-ENB-CP
+                   WHEN "TREK"
+                       MOVE WS-CFG-VALUE TO WS-ENB-TREK
+                   WHEN "BAB"
+                       MOVE WS-CFG-VALUE TO WS-ENB-BAB
+                   WHEN "JEOP"
+                       MOVE WS-CFG-VALUE TO WS-ENB-JEOP
+                   WHEN "ROLE"
+                       MOVE WS-CFG-VALUE TO WS-ENB-ROLE
+                   WHEN "MAGIC"
+                       MOVE WS-CFG-VALUE TO WS-ENB-MAGIC
+                   WHEN "TV"
+                       MOVE WS-CFG-VALUE TO WS-ENB-TV
+                   WHEN "BOOKS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-BOOKS
+                   WHEN "DOOM"
+                       MOVE WS-CFG-VALUE TO WS-ENB-DOOM
+                   WHEN "BARNEY"
+                       MOVE WS-CFG-VALUE TO WS-ENB-BARNEY
+                   WHEN "EDUC"
+                       MOVE WS-CFG-VALUE TO WS-ENB-EDUC
+                   WHEN "MUSIC"
+                       MOVE WS-CFG-VALUE TO WS-ENB-MUSIC
+                   WHEN "HOUSE"
+                       MOVE WS-CFG-VALUE TO WS-ENB-HOUSE
+                   WHEN "FRIENDS"
+                       MOVE WS-CFG-VALUE TO WS-ENB-FRIENDS
+                   WHEN "REL"
+                       MOVE WS-CFG-VALUE TO WS-ENB-REL
+                   WHEN "NUT"
+                       MOVE WS-CFG-VALUE TO WS-ENB-NUT
+                   WHEN "GENDER"
+                       MOVE WS-CFG-VALUE TO WS-ENB-GENDER
+                   WHEN "SEX"
+                       MOVE WS-CFG-VALUE TO WS-ENB-SEX
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE CONFIG-FILE.
+
+       97000-LOG-ANSWER.
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-LOG-CATEGORY   DELIMITED BY SPACE
+                  SPACE             DELIMITED BY SIZE
+                  WS-ENTRY          DELIMITED BY SIZE
+                  SPACE             DELIMITED BY SIZE
+                  WS-LOG-CODE       DELIMITED BY SPACE
+           INTO WS-LOG-LINE
+           END-STRING
+           WRITE AUDIT-LOG-REC      FROM WS-LOG-LINE
+           END-WRITE.
+
+       98000-TRY-RESUME.
+           STRING FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  ".ckpt"           DELIMITED BY SIZE
+           INTO WS-RESTART-FILE
+           END-STRING
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE INTO WS-RESTART-LINE
+               END-READ
+               MOVE CKPT-RESUME-SEQ    TO WS-RESUME-SEQ
+               MOVE CKPT-TYPE          TO WS-TYPE
+               MOVE CKPT-DRESS         TO WS-DRESS
+               MOVE CKPT-HAIR          TO WS-HAIR
+               MOVE CKPT-HEIGHT        TO WS-HEIGHT
+               MOVE CKPT-WEIGHT        TO WS-WEIGHT
+               MOVE CKPT-GLASSES       TO WS-GLASSES
+               MOVE CKPT-PENS          TO WS-PENS
+               MOVE CKPT-AUTO          TO WS-AUTO
+               MOVE CKPT-AGE           TO WS-AGE
+               MOVE CKPT-WEIRD         TO WS-WEIRD
+               MOVE CKPT-VERBAGE       TO WS-VERBAGE
+               MOVE CKPT-COMP          TO WS-COMP
+               MOVE CKPT-UNIX-FLAVOR   TO WS-UNIX-FLAVOR
+               MOVE CKPT-UNIX-GURU     TO WS-UNIX-GURU
+               MOVE CKPT-PERL          TO WS-PERL
+               MOVE CKPT-LINUX         TO WS-LINUX
+               MOVE CKPT-386BSD        TO WS-386BSD
+               MOVE CKPT-NEWS          TO WS-NEWS
+               MOVE CKPT-WEB           TO WS-WEB
+               MOVE CKPT-EMACS         TO WS-EMACS
+               MOVE CKPT-KIBO          TO WS-KIBO
+               MOVE CKPT-MS            TO WS-MS
+               MOVE CKPT-MAC           TO WS-MAC
+               MOVE CKPT-VMS           TO WS-VMS
+               MOVE CKPT-POL           TO WS-POL
+               MOVE CKPT-CP            TO WS-CP
+               MOVE CKPT-TREK          TO WS-TREK
+               MOVE CKPT-BAB           TO WS-BAB
+               MOVE CKPT-JEOP          TO WS-JEOP
+               MOVE CKPT-ROLE          TO WS-ROLE
+               MOVE CKPT-MAGIC         TO WS-MAGIC
+               MOVE CKPT-TV            TO WS-TV
+               MOVE CKPT-BOOKS         TO WS-BOOKS
+               MOVE CKPT-DOOM          TO WS-DOOM
+               MOVE CKPT-BARNEY        TO WS-BARNEY
+               MOVE CKPT-EDUC          TO WS-EDUC
+               MOVE CKPT-MUSIC         TO WS-MUSIC
+               MOVE CKPT-HOUSE         TO WS-HOUSE
+               MOVE CKPT-FRIENDS       TO WS-FRIENDS
+               MOVE CKPT-REL           TO WS-REL
+               MOVE CKPT-NUT           TO WS-NUT
+               MOVE CKPT-SEX-GENDER    TO WS-SEX-GENDER
+               MOVE CKPT-SEX           TO WS-SEX
+               CLOSE RESTART-FILE
+           ELSE
+               CLOSE RESTART-FILE
+           END-IF.
+
+       99000-SAVE-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-LINE
+           MOVE WS-RESUME-SEQ       TO CKPT-RESUME-SEQ
+           MOVE WS-TYPE             TO CKPT-TYPE
+           MOVE WS-DRESS            TO CKPT-DRESS
+           MOVE WS-HAIR             TO CKPT-HAIR
+           MOVE WS-HEIGHT           TO CKPT-HEIGHT
+           MOVE WS-WEIGHT           TO CKPT-WEIGHT
+           MOVE WS-GLASSES          TO CKPT-GLASSES
+           MOVE WS-PENS             TO CKPT-PENS
+           MOVE WS-AUTO             TO CKPT-AUTO
+           MOVE WS-AGE              TO CKPT-AGE
+           MOVE WS-WEIRD            TO CKPT-WEIRD
+           MOVE WS-VERBAGE          TO CKPT-VERBAGE
+           MOVE WS-COMP             TO CKPT-COMP
+           MOVE WS-UNIX-FLAVOR      TO CKPT-UNIX-FLAVOR
+           MOVE WS-UNIX-GURU        TO CKPT-UNIX-GURU
+           MOVE WS-PERL             TO CKPT-PERL
+           MOVE WS-LINUX            TO CKPT-LINUX
+           MOVE WS-386BSD           TO CKPT-386BSD
+           MOVE WS-NEWS             TO CKPT-NEWS
+           MOVE WS-WEB              TO CKPT-WEB
+           MOVE WS-EMACS            TO CKPT-EMACS
+           MOVE WS-KIBO             TO CKPT-KIBO
+           MOVE WS-MS               TO CKPT-MS
+           MOVE WS-MAC              TO CKPT-MAC
+           MOVE WS-VMS              TO CKPT-VMS
+           MOVE WS-POL              TO CKPT-POL
+           MOVE WS-CP               TO CKPT-CP
+           MOVE WS-TREK             TO CKPT-TREK
+           MOVE WS-BAB              TO CKPT-BAB
+           MOVE WS-JEOP             TO CKPT-JEOP
+           MOVE WS-ROLE             TO CKPT-ROLE
+           MOVE WS-MAGIC            TO CKPT-MAGIC
+           MOVE WS-TV               TO CKPT-TV
+           MOVE WS-BOOKS            TO CKPT-BOOKS
+           MOVE WS-DOOM             TO CKPT-DOOM
+           MOVE WS-BARNEY           TO CKPT-BARNEY
+           MOVE WS-EDUC             TO CKPT-EDUC
+           MOVE WS-MUSIC            TO CKPT-MUSIC
+           MOVE WS-HOUSE            TO CKPT-HOUSE
+           MOVE WS-FRIENDS          TO CKPT-FRIENDS
+           MOVE WS-REL              TO CKPT-REL
+           MOVE WS-NUT              TO CKPT-NUT
+           MOVE WS-SEX-GENDER       TO CKPT-SEX-GENDER
+           MOVE WS-SEX              TO CKPT-SEX
+           STRING FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                  ".ckpt"           DELIMITED BY SIZE
+           INTO WS-RESTART-FILE
+           END-STRING
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-REC         FROM WS-RESTART-LINE
+           END-WRITE
+           CLOSE RESTART-FILE.
